@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+
+      *    Nightly GL reconciliation. Sums BALANCE across every
+      *    account in ACCTMST and compares it to the overall GL
+      *    control total on GLFEED (keyed by the sentinel account
+      *    number GL-CONTROL-KEY). Then, account by account, nets the
+      *    overnight postings on ACCTHST and compares that movement to
+      *    the matching GL detail entry on GLFEED, writing an
+      *    EXCEPRPT record for every CUST-NO/ACCT-NUMBER that moved
+      *    without a matching (or matching-amount) GL entry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+               FILE STATUS IS WS-MSTR-STATUS.
+           SELECT ACCOUNT-HISTORY-FILE ASSIGN TO ACCTHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY OF ACCOUNT-HISTORY-RECORD
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT GL-FEED-FILE ASSIGN TO GLFEED
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GL-ACCT-NUMBER
+               FILE STATUS IS WS-GLFEED-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCEPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMST.
+       FD  ACCOUNT-HISTORY-FILE.
+           COPY ACCTHST.
+       FD  GL-FEED-FILE.
+           COPY GLFEED.
+       FD  EXCEPTION-REPORT-FILE.
+           COPY EXCEPRPT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MSTR-STATUS             PIC XX.
+       01 WS-HIST-STATUS             PIC XX.
+       01 WS-GLFEED-STATUS           PIC XX.
+       01 WS-EXCEPT-STATUS           PIC XX.
+       01 WS-END-OF-MASTER           PIC X VALUE 'N'.
+           88 END-OF-MASTER          VALUE 'Y'.
+       01 WS-END-OF-HISTORY          PIC X VALUE 'N'.
+           88 END-OF-HISTORY         VALUE 'Y'.
+       01 WS-FIRST-RECORD            PIC X VALUE 'Y'.
+           88 IS-FIRST-RECORD        VALUE 'Y'.
+       01 GL-CONTROL-KEY             PIC X(8) VALUE 'CONTROL1'.
+       01 WS-TOTAL-BALANCE           PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-CURRENT-ACCT-NUMBER     PIC X(8) VALUE LOW-VALUES.
+       01 WS-CURRENT-CUST-NO         PIC X(8).
+       01 WS-ACCOUNT-MOVEMENT        PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-AS-OF-DATE              PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+
+           IF WS-MSTR-STATUS NOT = '00' OR WS-HIST-STATUS NOT = '00'
+              OR WS-GLFEED-STATUS NOT = '00'
+              OR WS-EXCEPT-STATUS NOT = '00'
+               DISPLAY 'GLRECON: FILE OPEN FAILED - MSTR='
+                   WS-MSTR-STATUS ' HIST=' WS-HIST-STATUS
+                   ' GLFEED=' WS-GLFEED-STATUS
+                   ' EXCEPT=' WS-EXCEPT-STATUS
+               PERFORM CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM SUM-ACCOUNT-BALANCES
+           PERFORM CHECK-GL-CONTROL-TOTAL
+           PERFORM CHECK-ACCOUNT-MOVEMENTS
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           OPEN INPUT ACCOUNT-HISTORY-FILE
+           OPEN INPUT GL-FEED-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE ACCOUNT-HISTORY-FILE
+           CLOSE GL-FEED-FILE
+           CLOSE EXCEPTION-REPORT-FILE.
+
+       SUM-ACCOUNT-BALANCES.
+           PERFORM UNTIL END-OF-MASTER
+               READ ACCOUNT-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-MASTER
+                   NOT AT END
+                       ADD BALANCE OF ACCOUNT-MASTER-RECORD
+                           TO WS-TOTAL-BALANCE
+               END-READ
+           END-PERFORM.
+
+       CHECK-GL-CONTROL-TOTAL.
+           MOVE GL-CONTROL-KEY TO GL-ACCT-NUMBER
+           READ GL-FEED-FILE
+               KEY IS GL-ACCT-NUMBER
+               INVALID KEY
+                   PERFORM WRITE-NO-CONTROL-TOTAL-EXCEPTION
+           END-READ
+           IF WS-GLFEED-STATUS = '00'
+               MOVE GL-AS-OF-DATE TO WS-AS-OF-DATE
+               IF GL-MOVEMENT-AMOUNT NOT = WS-TOTAL-BALANCE
+                   PERFORM WRITE-CONTROL-TOTAL-EXCEPTION
+               END-IF
+           END-IF.
+
+       WRITE-NO-CONTROL-TOTAL-EXCEPTION.
+           MOVE SPACES TO EXC-CUST-NO
+           MOVE SPACES TO EXC-ACCT-NUMBER
+           MOVE 'NO GL CONTROL TOTAL FEED RECEIVED' TO EXC-REASON
+           MOVE WS-TOTAL-BALANCE TO EXC-ACCOUNT-MOVEMENT
+           MOVE 0 TO EXC-GL-MOVEMENT
+           WRITE EXCEPTION-REPORT-RECORD.
+
+       WRITE-CONTROL-TOTAL-EXCEPTION.
+           MOVE SPACES TO EXC-CUST-NO
+           MOVE SPACES TO EXC-ACCT-NUMBER
+           MOVE 'ACCOUNT FILE TOTAL DOES NOT TIE TO GL CONTROL TOTAL'
+               TO EXC-REASON
+           MOVE WS-TOTAL-BALANCE TO EXC-ACCOUNT-MOVEMENT
+           MOVE GL-MOVEMENT-AMOUNT TO EXC-GL-MOVEMENT
+           WRITE EXCEPTION-REPORT-RECORD.
+
+       CHECK-ACCOUNT-MOVEMENTS.
+           PERFORM READ-NEXT-HISTORY-RECORD
+           PERFORM UNTIL END-OF-HISTORY
+               IF NOT IS-FIRST-RECORD
+                  AND ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+                      NOT = WS-CURRENT-ACCT-NUMBER
+                  AND WS-ACCOUNT-MOVEMENT NOT = 0
+                   PERFORM CHECK-ONE-ACCOUNT-MOVEMENT
+               END-IF
+
+               IF IS-FIRST-RECORD
+                  OR ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+                     NOT = WS-CURRENT-ACCT-NUMBER
+                   MOVE 0 TO WS-ACCOUNT-MOVEMENT
+                   MOVE ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+                       TO WS-CURRENT-ACCT-NUMBER
+                   MOVE CUST-NO OF ACCOUNT-HISTORY-RECORD
+                       TO WS-CURRENT-CUST-NO
+               END-IF
+               MOVE 'N' TO WS-FIRST-RECORD
+
+               IF POSTING-DATE OF ACCOUNT-HISTORY-RECORD = WS-AS-OF-DATE
+                   ADD POSTING-AMOUNT OF ACCOUNT-HISTORY-RECORD
+                       TO WS-ACCOUNT-MOVEMENT
+               END-IF
+
+               PERFORM READ-NEXT-HISTORY-RECORD
+           END-PERFORM
+
+           IF NOT IS-FIRST-RECORD AND WS-ACCOUNT-MOVEMENT NOT = 0
+               PERFORM CHECK-ONE-ACCOUNT-MOVEMENT
+           END-IF.
+
+       READ-NEXT-HISTORY-RECORD.
+           READ ACCOUNT-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-HISTORY
+           END-READ.
+
+       CHECK-ONE-ACCOUNT-MOVEMENT.
+           MOVE WS-CURRENT-ACCT-NUMBER TO GL-ACCT-NUMBER
+           READ GL-FEED-FILE
+               KEY IS GL-ACCT-NUMBER
+               INVALID KEY
+                   PERFORM WRITE-NO-GL-ENTRY-EXCEPTION
+           END-READ
+           IF WS-GLFEED-STATUS = '00'
+               IF GL-MOVEMENT-AMOUNT NOT = WS-ACCOUNT-MOVEMENT
+                   PERFORM WRITE-MOVEMENT-MISMATCH-EXCEPTION
+               END-IF
+           END-IF.
+
+       WRITE-NO-GL-ENTRY-EXCEPTION.
+           MOVE WS-CURRENT-CUST-NO TO EXC-CUST-NO
+           MOVE WS-CURRENT-ACCT-NUMBER TO EXC-ACCT-NUMBER
+           MOVE 'ACCOUNT MOVED OVERNIGHT WITH NO MATCHING GL ENTRY'
+               TO EXC-REASON
+           MOVE WS-ACCOUNT-MOVEMENT TO EXC-ACCOUNT-MOVEMENT
+           MOVE 0 TO EXC-GL-MOVEMENT
+           WRITE EXCEPTION-REPORT-RECORD.
+
+       WRITE-MOVEMENT-MISMATCH-EXCEPTION.
+           MOVE WS-CURRENT-CUST-NO TO EXC-CUST-NO
+           MOVE WS-CURRENT-ACCT-NUMBER TO EXC-ACCT-NUMBER
+           MOVE 'ACCOUNT MOVEMENT DOES NOT MATCH GL ENTRY'
+               TO EXC-REASON
+           MOVE WS-ACCOUNT-MOVEMENT TO EXC-ACCOUNT-MOVEMENT
+           MOVE GL-MOVEMENT-AMOUNT TO EXC-GL-MOVEMENT
+           WRITE EXCEPTION-REPORT-RECORD.
