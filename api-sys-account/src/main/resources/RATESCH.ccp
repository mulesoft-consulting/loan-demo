@@ -0,0 +1,2 @@
+       01 OVERDRAFT-RATE-RECORD.
+         02 OD-DAILY-RATE           PIC V9(6) VALUE .000300.
