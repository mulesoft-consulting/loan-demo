@@ -0,0 +1,8 @@
+       01 ACCOUNT-HISTORY-RECORD.
+         02 HIST-KEY.
+           03 ACCT-NUMBER             PIC X(8).
+           03 POSTING-SEQ-NO          PIC 9(6).
+         02 CUST-NO                 PIC X(8).
+         02 POSTING-DATE            PIC 9(8).
+         02 POSTING-AMOUNT          PIC S9(7)V99 COMP-3.
+         02 POSTING-DESC            PIC X(30).
