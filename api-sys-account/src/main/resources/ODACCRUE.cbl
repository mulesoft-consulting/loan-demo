@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ODACCRUE.
+
+      *    Nightly overdraft fee/interest accrual. Browses ACCTMSTR for
+      *    every open account with a non-zero OVERDRAFT, charges one
+      *    day's interest at OD-DAILY-RATE from RATESCH against the
+      *    OVERDRAFT balance, and posts the new OVERDRAFT through the
+      *    same LINK-to-ACCTUPD path a teller update would use, so the
+      *    posting gets the usual ownership check, ACCTAUD audit trail,
+      *    and ACCTHST posting for free. Accounts with a zero OVERDRAFT,
+      *    or that are closed, are left untouched.
+      *
+      *    ACCTUPD ends every call with an EXEC CICS SYNCPOINT (or
+      *    SYNCPOINT ROLLBACK), and a CICS syncpoint implicitly closes
+      *    any browse this task holds open. The browse is therefore
+      *    explicitly ended before every LINK to ACCTUPD and restarted
+      *    GTEQ the last key processed afterward, with one throwaway
+      *    READNEXT to skip back past the record just posted.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                    PIC S9(8) COMP.
+       01 WS-BROWSE-KEY              PIC X(8) VALUE LOW-VALUES.
+       01 WS-RESUME-KEY              PIC X(8).
+       01 WS-BROWSE-DONE             PIC X VALUE 'N'.
+           88 BROWSE-IS-DONE         VALUE 'Y'.
+       01 WS-BROWSE-ACTIVE           PIC X VALUE 'N'.
+           88 BROWSE-IS-ACTIVE       VALUE 'Y'.
+       01 WS-FEE                     PIC S9(7)V99 COMP-3.
+       01 WS-NEW-OVERDRAFT           PIC S9(7)V99 COMP-3.
+       01 WS-FAILURE-COUNT           PIC S9(4) COMP VALUE 0.
+           COPY ACCTMST.
+           COPY RATESCH.
+           COPY ACCTUPD REPLACING DFHCOMMAREA BY WS-ACCTUPD-COMMAREA.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM START-BROWSE-AT-CURRENT-KEY
+
+           PERFORM UNTIL BROWSE-IS-DONE
+               PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+
+           IF BROWSE-IS-ACTIVE
+               EXEC CICS ENDBR
+                   FILE('ACCTMSTR')
+               END-EXEC
+               MOVE 'N' TO WS-BROWSE-ACTIVE
+           END-IF
+
+           IF WS-FAILURE-COUNT > 0
+               EXEC CICS ABEND
+                   ABCODE('ODAF')
+                   NODUMP
+               END-EXEC
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+       START-BROWSE-AT-CURRENT-KEY.
+           EXEC CICS STARTBR
+               FILE('ACCTMSTR')
+               RIDFLD(WS-BROWSE-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-BROWSE-ACTIVE
+           ELSE
+               MOVE 'Y' TO WS-BROWSE-DONE
+           END-IF.
+
+       READ-NEXT-ACCOUNT.
+           EXEC CICS READNEXT
+               FILE('ACCTMSTR')
+               INTO(ACCOUNT-MASTER-RECORD)
+               RIDFLD(WS-BROWSE-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-BROWSE-DONE
+           ELSE
+               IF ACCOUNT-IS-OPEN OF ACCOUNT-MASTER-RECORD
+                  AND OVERDRAFT OF ACCOUNT-MASTER-RECORD NOT = 0
+                   PERFORM ACCRUE-AND-RESUME-BROWSE
+               END-IF
+           END-IF.
+
+       ACCRUE-AND-RESUME-BROWSE.
+           MOVE ACCT-NUMBER OF ACCOUNT-MASTER-RECORD TO WS-RESUME-KEY
+
+           EXEC CICS ENDBR
+               FILE('ACCTMSTR')
+           END-EXEC
+           MOVE 'N' TO WS-BROWSE-ACTIVE
+
+           PERFORM ACCRUE-ONE-ACCOUNT
+
+           MOVE WS-RESUME-KEY TO WS-BROWSE-KEY
+           PERFORM START-BROWSE-AT-CURRENT-KEY
+
+           IF BROWSE-IS-ACTIVE
+               EXEC CICS READNEXT
+                   FILE('ACCTMSTR')
+                   INTO(ACCOUNT-MASTER-RECORD)
+                   RIDFLD(WS-BROWSE-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-BROWSE-DONE
+               END-IF
+           END-IF.
+
+       ACCRUE-ONE-ACCOUNT.
+           COMPUTE WS-FEE ROUNDED =
+               FUNCTION ABS(OVERDRAFT OF ACCOUNT-MASTER-RECORD)
+                   * OD-DAILY-RATE
+           IF OVERDRAFT OF ACCOUNT-MASTER-RECORD > 0
+               COMPUTE WS-NEW-OVERDRAFT =
+                   OVERDRAFT OF ACCOUNT-MASTER-RECORD + WS-FEE
+           ELSE
+               COMPUTE WS-NEW-OVERDRAFT =
+                   OVERDRAFT OF ACCOUNT-MASTER-RECORD - WS-FEE
+           END-IF
+
+           MOVE 1 TO NUMBER-OF-ACCOUNTS OF ACCOUNT-UPDATE-IN
+           MOVE CUST-NO OF ACCOUNT-MASTER-RECORD
+               TO CUST-NO OF ACCOUNT-UPDATE-IN
+           MOVE ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+               TO ACCT-NUMBER OF ACCOUNT-DETAILS (1)
+           MOVE BALANCE OF ACCOUNT-MASTER-RECORD
+               TO BALANCE OF ACCOUNT-DETAILS (1)
+           MOVE WS-NEW-OVERDRAFT TO OVERDRAFT OF ACCOUNT-DETAILS (1)
+
+           EXEC CICS LINK
+               PROGRAM('ACCTUPD')
+               COMMAREA(WS-ACCTUPD-COMMAREA)
+               LENGTH(LENGTH OF WS-ACCTUPD-COMMAREA)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              OR RETURN-STATUS OF WS-ACCTUPD-COMMAREA NOT = '0000'
+               ADD 1 TO WS-FAILURE-COUNT
+           END-IF.
