@@ -0,0 +1,6 @@
+       01 EXCEPTION-REPORT-RECORD.
+         02 EXC-CUST-NO              PIC X(8).
+         02 EXC-ACCT-NUMBER          PIC X(8).
+         02 EXC-REASON               PIC X(55).
+         02 EXC-ACCOUNT-MOVEMENT     PIC S9(9)V99.
+         02 EXC-GL-MOVEMENT          PIC S9(9)V99.
