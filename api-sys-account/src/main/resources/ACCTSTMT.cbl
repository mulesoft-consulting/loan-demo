@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTMT.
+
+      *    Batch statement/history extract. Reads ACCTHST (one record
+      *    per posting, sorted by ACCT-NUMBER then POSTING-SEQ-NO) and
+      *    the account master ACCTCUR/ACCTUPD operate against, and
+      *    produces an opening-balance/postings/closing-balance
+      *    extract per account for the print/PDF vendor, the same
+      *    shape as a real monthly statement run.
+      *
+      *    Postings for the account currently being processed are
+      *    buffered in WS-POSTING-TABLE so the header (with the
+      *    opening balance) can be written before the detail lines;
+      *    the opening balance itself is only known once every
+      *    posting has been totalled and netted against the current
+      *    closing balance on the master.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+               FILE STATUS IS WS-MSTR-STATUS.
+           SELECT ACCOUNT-HISTORY-FILE ASSIGN TO ACCTHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY OF ACCOUNT-HISTORY-RECORD
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT STATEMENT-EXTRACT-FILE ASSIGN TO STMTEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTMST.
+       FD  ACCOUNT-HISTORY-FILE.
+           COPY ACCTHST.
+       FD  STATEMENT-EXTRACT-FILE.
+           COPY STMTEXT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MSTR-STATUS             PIC XX.
+       01 WS-HIST-STATUS             PIC XX.
+       01 WS-STMT-STATUS             PIC XX.
+       01 WS-END-OF-HISTORY          PIC X VALUE 'N'.
+           88 END-OF-HISTORY         VALUE 'Y'.
+       01 WS-FIRST-RECORD            PIC X VALUE 'Y'.
+           88 IS-FIRST-RECORD        VALUE 'Y'.
+       01 WS-CURRENT-ACCT-NUMBER     PIC X(8) VALUE LOW-VALUES.
+       01 WS-CURRENT-CUST-NO         PIC X(8).
+       01 WS-CLOSING-BALANCE         PIC S9(7)V99 COMP-3 VALUE 0.
+       01 WS-OPENING-BALANCE         PIC S9(7)V99 COMP-3 VALUE 0.
+       01 WS-POSTING-COUNT           PIC S9(4) COMP VALUE 0.
+       01 WS-POSTING-TOTAL-COUNT     PIC S9(9) COMP VALUE 0.
+       01 WS-NET-POSTINGS            PIC S9(7)V99 COMP-3 VALUE 0.
+       01 WS-POSTING-TABLE-MAX       PIC S9(4) COMP VALUE 5000.
+       01 WS-POSTING-TABLE.
+           02 WS-POSTING-ENTRY OCCURS 1 TO 5000 TIMES
+                 DEPENDING ON WS-POSTING-COUNT.
+             03 WS-POSTING-DATE      PIC 9(8).
+             03 WS-POSTING-DESC      PIC X(30).
+             03 WS-POSTING-AMOUNT    PIC S9(7)V99 COMP-3.
+       01 WS-SUB                     PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+
+           IF WS-MSTR-STATUS NOT = '00' OR WS-HIST-STATUS NOT = '00'
+              OR WS-STMT-STATUS NOT = '00'
+               DISPLAY 'ACCTSTMT: FILE OPEN FAILED - MSTR='
+                   WS-MSTR-STATUS ' HIST=' WS-HIST-STATUS
+                   ' STMT=' WS-STMT-STATUS
+               PERFORM CLOSE-FILES
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM READ-NEXT-HISTORY-RECORD
+
+           PERFORM UNTIL END-OF-HISTORY
+               IF NOT IS-FIRST-RECORD
+                  AND ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+                      NOT = WS-CURRENT-ACCT-NUMBER
+                   PERFORM WRITE-STATEMENT-FOR-ACCOUNT
+               END-IF
+
+               IF IS-FIRST-RECORD
+                  OR ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+                     NOT = WS-CURRENT-ACCT-NUMBER
+                   MOVE 0 TO WS-POSTING-COUNT
+                   MOVE 0 TO WS-POSTING-TOTAL-COUNT
+                   MOVE 0 TO WS-NET-POSTINGS
+                   MOVE ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+                       TO WS-CURRENT-ACCT-NUMBER
+                   MOVE CUST-NO OF ACCOUNT-HISTORY-RECORD
+                       TO WS-CURRENT-CUST-NO
+               END-IF
+               MOVE 'N' TO WS-FIRST-RECORD
+
+               ADD 1 TO WS-POSTING-TOTAL-COUNT
+               ADD POSTING-AMOUNT OF ACCOUNT-HISTORY-RECORD
+                   TO WS-NET-POSTINGS
+
+               IF WS-POSTING-COUNT < WS-POSTING-TABLE-MAX
+                   ADD 1 TO WS-POSTING-COUNT
+                   MOVE POSTING-DATE OF ACCOUNT-HISTORY-RECORD
+                       TO WS-POSTING-DATE (WS-POSTING-COUNT)
+                   MOVE POSTING-DESC OF ACCOUNT-HISTORY-RECORD
+                       TO WS-POSTING-DESC (WS-POSTING-COUNT)
+                   MOVE POSTING-AMOUNT OF ACCOUNT-HISTORY-RECORD
+                       TO WS-POSTING-AMOUNT (WS-POSTING-COUNT)
+               END-IF
+
+               PERFORM READ-NEXT-HISTORY-RECORD
+           END-PERFORM
+
+           IF NOT IS-FIRST-RECORD
+               PERFORM WRITE-STATEMENT-FOR-ACCOUNT
+           END-IF
+
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-HISTORY-FILE
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           OPEN OUTPUT STATEMENT-EXTRACT-FILE.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-HISTORY-FILE
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE STATEMENT-EXTRACT-FILE.
+
+       READ-NEXT-HISTORY-RECORD.
+           READ ACCOUNT-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-HISTORY
+           END-READ.
+
+       WRITE-STATEMENT-FOR-ACCOUNT.
+           PERFORM LOOKUP-CLOSING-BALANCE
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-NET-POSTINGS
+
+           PERFORM WRITE-STATEMENT-HEADER
+
+           IF WS-POSTING-TOTAL-COUNT > WS-POSTING-TABLE-MAX
+               PERFORM WRITE-TRUNCATION-EXCEPTION
+           END-IF
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-POSTING-COUNT
+               PERFORM WRITE-DETAIL-FOR-POSTING
+           END-PERFORM
+
+           PERFORM WRITE-STATEMENT-TRAILER.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE 'H' TO STMT-REC-TYPE
+           MOVE WS-CURRENT-CUST-NO TO STMT-CUST-NO
+           MOVE WS-CURRENT-ACCT-NUMBER TO STMT-ACCT-NUMBER
+           MOVE WS-OPENING-BALANCE TO STMT-AMOUNT
+           WRITE STATEMENT-EXTRACT-RECORD.
+
+       WRITE-DETAIL-FOR-POSTING.
+           MOVE 'D' TO STMT-REC-TYPE
+           MOVE WS-CURRENT-CUST-NO TO STMT-CUST-NO
+           MOVE WS-CURRENT-ACCT-NUMBER TO STMT-ACCT-NUMBER
+           MOVE WS-POSTING-DATE (WS-SUB) TO STMT-POSTING-DATE
+           MOVE WS-POSTING-DESC (WS-SUB) TO STMT-POSTING-DESC
+           MOVE WS-POSTING-AMOUNT (WS-SUB) TO STMT-AMOUNT
+           WRITE STATEMENT-EXTRACT-RECORD.
+
+       WRITE-TRUNCATION-EXCEPTION.
+           MOVE 'X' TO STMT-REC-TYPE
+           MOVE WS-CURRENT-CUST-NO TO STMT-CUST-NO
+           MOVE WS-CURRENT-ACCT-NUMBER TO STMT-ACCT-NUMBER
+           MOVE SPACES TO STMT-POSTING-DESC
+           MOVE 'POSTINGS EXCEEDED PRINT LIMIT' TO STMT-POSTING-DESC
+           MOVE WS-POSTING-TOTAL-COUNT TO STMT-AMOUNT
+           WRITE STATEMENT-EXTRACT-RECORD.
+
+       WRITE-STATEMENT-TRAILER.
+           MOVE 'T' TO STMT-REC-TYPE
+           MOVE WS-CURRENT-CUST-NO TO STMT-CUST-NO
+           MOVE WS-CURRENT-ACCT-NUMBER TO STMT-ACCT-NUMBER
+           MOVE WS-CLOSING-BALANCE TO STMT-AMOUNT
+           WRITE STATEMENT-EXTRACT-RECORD.
+
+       LOOKUP-CLOSING-BALANCE.
+           MOVE WS-CURRENT-ACCT-NUMBER
+               TO ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+           READ ACCOUNT-MASTER-FILE
+               KEY IS ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+               INVALID KEY
+                   MOVE 0 TO WS-CLOSING-BALANCE
+           END-READ
+           IF WS-MSTR-STATUS = '00'
+               MOVE BALANCE OF ACCOUNT-MASTER-RECORD
+                   TO WS-CLOSING-BALANCE
+           END-IF.
