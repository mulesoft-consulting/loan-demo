@@ -0,0 +1,4 @@
+       01 CUSTCHK-RESPONSE.
+         02 CUSTCHK-VALID-IND       PIC X.
+           88 CUSTCHK-IS-VALID      VALUE 'Y'.
+           88 CUSTCHK-IS-INVALID    VALUE 'N'.
