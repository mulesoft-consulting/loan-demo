@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCLS.
+
+      *    Marks an existing account closed as of CLOSE-DATE rather
+      *    than deleting the ACCOUNT-MASTER-RECORD, so balances and
+      *    history remain available for statements and reconciliation.
+      *    Refuses to close an account that still has a non-zero
+      *    BALANCE or OVERDRAFT, or one that is already closed.
+      *    CUST-NO's check digit is validated before the account is
+      *    looked up.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                    PIC S9(8) COMP.
+           COPY ACCTMST.
+           COPY CUSTCHK.
+
+       LINKAGE SECTION.
+           COPY ACCTCLS.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE SPACES TO RETURN-MSG
+           MOVE '0000' TO RETURN-STATUS
+
+           IF CUST-NO-BASE OF ACCOUNT-CLOSE-IN IS NOT NUMERIC
+               SET CUSTCHK-IS-INVALID TO TRUE
+           ELSE
+               CALL 'CUSTCHK' USING CUST-NO-BASE OF ACCOUNT-CLOSE-IN
+                                CUST-NO-CHECK-DIGIT OF ACCOUNT-CLOSE-IN
+                                CUSTCHK-RESPONSE
+           END-IF
+
+           IF CUSTCHK-IS-INVALID
+               MOVE '4011' TO RETURN-STATUS
+               MOVE 'INVALID CUSTOMER NUMBER' TO RETURN-MSG
+           ELSE
+               EXEC CICS READ
+                   FILE('ACCTMSTR')
+                   INTO(ACCOUNT-MASTER-RECORD)
+                   RIDFLD(ACCT-NUMBER OF ACCOUNT-CLOSE-IN)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '4004' TO RETURN-STATUS
+                   MOVE 'ACCOUNT NOT FOUND' TO RETURN-MSG
+               ELSE
+                   IF CUST-NO OF ACCOUNT-MASTER-RECORD
+                           NOT = CUST-NO OF ACCOUNT-CLOSE-IN
+                       MOVE '4005' TO RETURN-STATUS
+                       MOVE 'ACCOUNT DOES NOT BELONG TO CUSTOMER'
+                           TO RETURN-MSG
+                   ELSE
+                       IF ACCOUNT-IS-CLOSED OF ACCOUNT-MASTER-RECORD
+                           MOVE '4009' TO RETURN-STATUS
+                           MOVE 'ACCOUNT ALREADY CLOSED' TO RETURN-MSG
+                       ELSE
+                           IF BALANCE OF ACCOUNT-MASTER-RECORD NOT = 0
+                              OR OVERDRAFT OF ACCOUNT-MASTER-RECORD
+                                 NOT = 0
+                               MOVE '4010' TO RETURN-STATUS
+                               MOVE
+                                 'ACCOUNT BALANCE MUST BE ZERO TO CLOSE'
+                                   TO RETURN-MSG
+                           ELSE
+                               SET ACCOUNT-IS-CLOSED
+                                   OF ACCOUNT-MASTER-RECORD TO TRUE
+                               MOVE CLOSE-DATE OF ACCOUNT-CLOSE-IN
+                                   TO CLOSE-DATE
+                                      OF ACCOUNT-MASTER-RECORD
+
+                               EXEC CICS REWRITE
+                                   FILE('ACCTMSTR')
+                                   FROM(ACCOUNT-MASTER-RECORD)
+                                   RESP(WS-RESP)
+                               END-EXEC
+
+                               IF WS-RESP NOT = DFHRESP(NORMAL)
+                                   MOVE '4006' TO RETURN-STATUS
+                                   MOVE 'ACCOUNT CLOSE FAILED'
+                                       TO RETURN-MSG
+                               ELSE
+                                   MOVE '0000' TO RETURN-STATUS
+                                   MOVE 'ACCOUNT CLOSED OK'
+                                       TO RETURN-MSG
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
