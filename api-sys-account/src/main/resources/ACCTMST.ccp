@@ -0,0 +1,11 @@
+       01 ACCOUNT-MASTER-RECORD.
+         02 CUST-NO                 PIC X(8).
+         02 ACCT-NUMBER             PIC X(8).
+         02 BALANCE                 PIC S9(7)V99 COMP-3.
+         02 OVERDRAFT               PIC S9(7)V99 COMP-3.
+         02 ACCOUNT-STATUS          PIC X(1).
+           88 ACCOUNT-IS-OPEN       VALUE 'O'.
+           88 ACCOUNT-IS-CLOSED     VALUE 'C'.
+         02 OPEN-DATE               PIC 9(8).
+         02 CLOSE-DATE              PIC 9(8).
+         02 LAST-POSTING-SEQ        PIC 9(6).
