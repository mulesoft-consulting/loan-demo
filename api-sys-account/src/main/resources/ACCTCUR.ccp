@@ -1,8 +1,19 @@
-       01 ACCOUNT-NUMBER-IN.
-         02 CUST-NO-IN PIC X(4).
-       01 RETURN-DATA.
-         02 NUMBER-OF-ACCOUNTS PIC S9(4) COMP.
-         02 ACCOUNT-DETAILS OCCURS 5 TIMES.
-           03 ACCT-NUMBER     PIC X(8).
-           03 BALANCE         PIC X(8).
-           03 OVERDRAFT       PIC X(8).      
\ No newline at end of file
+       01 DFHCOMMAREA.
+         02 ACCOUNT-NUMBER-IN.
+           03 CUST-NO-IN.
+             04 CUST-NO-IN-BASE        PIC 9(7).
+             04 CUST-NO-IN-CHECK-DIGIT PIC 9(1).
+           03 START-ACCT-NUMBER PIC X(8).
+         02 RETURN-DATA.
+           03 RETURN-STATUS      PIC X(4).
+           03 RETURN-MSG         PIC X(45).
+           03 NUMBER-OF-ACCOUNTS PIC S9(4) COMP.
+           03 MORE-ACCOUNTS-IND  PIC X.
+             88 MORE-ACCOUNTS-EXIST VALUE 'Y'.
+             88 NO-MORE-ACCOUNTS    VALUE 'N'.
+           03 NEXT-ACCT-NUMBER   PIC X(8).
+           03 ACCOUNT-DETAILS OCCURS 0 TO 50 TIMES
+                 DEPENDING ON NUMBER-OF-ACCOUNTS.
+             04 ACCT-NUMBER     PIC X(8).
+             04 BALANCE         PIC S9(7)V99 COMP-3.
+             04 OVERDRAFT       PIC S9(7)V99 COMP-3.
