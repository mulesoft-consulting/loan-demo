@@ -1,11 +1,19 @@
-       01 ACCOUNT-UPDATE-IN.
-         02 CUST-NO PIC X(4).
-         02 NUMBER-OF-ACCOUNTS     PIC S9(4) COMP.
-         02 ACCOUNT-DETAILS OCCURS 5 TIMES.
-           03 ACCT-NUMBER          PIC X(8).
-           03 BALANCE              PIC X(8).
-           03 OVERDRAFT            PIC X(8).
-
-       01 RETURN-DATA.
-         02 RETURN-STATUS          PIC X(4).
-         02 RETURN-MSG             PIC X(20).
\ No newline at end of file
+       01 DFHCOMMAREA.
+         02 ACCOUNT-UPDATE-IN.
+           03 CUST-NO.
+             04 CUST-NO-BASE         PIC 9(7).
+             04 CUST-NO-CHECK-DIGIT  PIC 9(1).
+           03 NUMBER-OF-ACCOUNTS     PIC S9(4) COMP.
+           03 ACCOUNT-DETAILS OCCURS 1 TO 50 TIMES
+                 DEPENDING ON NUMBER-OF-ACCOUNTS.
+             04 ACCT-NUMBER          PIC X(8).
+             04 BALANCE              PIC S9(7)V99 COMP-3.
+             04 OVERDRAFT            PIC S9(7)V99 COMP-3.
+         02 RETURN-DATA.
+           03 RETURN-STATUS          PIC X(4).
+           03 RETURN-MSG             PIC X(45).
+           03 ACCOUNT-RESULTS OCCURS 1 TO 50 TIMES
+                 DEPENDING ON NUMBER-OF-ACCOUNTS.
+             04 ACCT-NUMBER          PIC X(8).
+             04 ACCT-RETURN-STATUS   PIC X(4).
+             04 ACCT-RETURN-MSG      PIC X(45).
