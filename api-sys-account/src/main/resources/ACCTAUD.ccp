@@ -0,0 +1,10 @@
+       01 ACCOUNT-AUDIT-RECORD.
+         02 AUD-TIMESTAMP           PIC X(21).
+         02 AUD-OPERATOR-ID         PIC X(3).
+         02 AUD-TERMINAL-ID         PIC X(4).
+         02 AUD-CUST-NO             PIC X(8).
+         02 AUD-ACCT-NUMBER         PIC X(8).
+         02 AUD-BALANCE-BEFORE      PIC S9(7)V99 COMP-3.
+         02 AUD-BALANCE-AFTER       PIC S9(7)V99 COMP-3.
+         02 AUD-OVERDRAFT-BEFORE    PIC S9(7)V99 COMP-3.
+         02 AUD-OVERDRAFT-AFTER     PIC S9(7)V99 COMP-3.
