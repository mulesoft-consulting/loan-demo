@@ -0,0 +1,11 @@
+       01 DFHCOMMAREA.
+         02 ACCOUNT-OPEN-IN.
+           03 CUST-NO.
+             04 CUST-NO-BASE         PIC 9(7).
+             04 CUST-NO-CHECK-DIGIT  PIC 9(1).
+           03 ACCT-NUMBER           PIC X(8).
+           03 OPEN-DATE             PIC 9(8).
+           03 OPENING-BALANCE       PIC S9(7)V99 COMP-3.
+         02 RETURN-DATA.
+           03 RETURN-STATUS         PIC X(4).
+           03 RETURN-MSG            PIC X(45).
