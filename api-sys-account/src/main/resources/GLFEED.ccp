@@ -0,0 +1,7 @@
+       01 GL-FEED-RECORD.
+         02 GL-ACCT-NUMBER          PIC X(8).
+         02 GL-REC-TYPE             PIC X(1).
+           88 GL-CONTROL-REC        VALUE 'C'.
+           88 GL-DETAIL-REC         VALUE 'D'.
+         02 GL-AS-OF-DATE           PIC 9(8).
+         02 GL-MOVEMENT-AMOUNT      PIC S9(9)V99 COMP-3.
