@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTUPD.
+
+      *    Updates BALANCE/OVERDRAFT on existing accounts in
+      *    ACCOUNT-MASTER-RECORD for one customer. Each ACCOUNT-DETAILS
+      *    entry gets its own ACCT-RETURN-STATUS/ACCT-RETURN-MSG so
+      *    the caller can tell exactly which entries in the batch
+      *    posted and which need to be resubmitted. Every successful
+      *    update is journaled to ACCTAUD with the before/after BALANCE
+      *    and OVERDRAFT, the operator/terminal that made the change,
+      *    and a timestamp.
+      *
+      *    The whole batch is all-or-nothing: a validation pass checks
+      *    every entry (account found, owned by the caller's CUST-NO)
+      *    before anything is written. Only if every entry validates
+      *    does a second pass apply the REWRITEs and ACCTAUD WRITEs,
+      *    ending in an explicit SYNCPOINT. If any entry fails
+      *    validation, nothing is written at all. If an entry fails
+      *    during the write pass itself (e.g. a REWRITE conflict), the
+      *    whole unit of work is backed out with SYNCPOINT ROLLBACK, so
+      *    a mid-batch failure never leaves some accounts updated and
+      *    others not.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SUB                     PIC S9(4) COMP VALUE 0.
+       01 WS-RESP                    PIC S9(8) COMP.
+           COPY ACCTMST.
+       01 WS-ANY-FAILURE             PIC X VALUE 'N'.
+           88 ANY-ENTRY-FAILED       VALUE 'Y'.
+       01 WS-BALANCE-BEFORE          PIC S9(7)V99 COMP-3.
+       01 WS-OVERDRAFT-BEFORE        PIC S9(7)V99 COMP-3.
+       01 WS-BALANCE-DELTA           PIC S9(7)V99 COMP-3.
+       01 WS-OVERDRAFT-DELTA         PIC S9(7)V99 COMP-3.
+       01 WS-POSTING-SEQ-BASE        PIC 9(6).
+       01 WS-NUM-POSTINGS            PIC S9(4) COMP VALUE 0.
+       01 WS-HIST-AMOUNT             PIC S9(7)V99 COMP-3.
+       01 WS-HIST-DESC               PIC X(30).
+           COPY ACCTAUD.
+           COPY ACCTHST.
+           COPY CUSTCHK.
+
+       LINKAGE SECTION.
+           COPY ACCTUPD.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 'N' TO WS-ANY-FAILURE
+           MOVE SPACES TO RETURN-MSG
+           MOVE '0000' TO RETURN-STATUS
+
+           IF CUST-NO-BASE OF ACCOUNT-UPDATE-IN IS NOT NUMERIC
+               SET CUSTCHK-IS-INVALID TO TRUE
+           ELSE
+               CALL 'CUSTCHK' USING CUST-NO-BASE OF ACCOUNT-UPDATE-IN
+                                CUST-NO-CHECK-DIGIT OF ACCOUNT-UPDATE-IN
+                                CUSTCHK-RESPONSE
+           END-IF
+
+           IF CUSTCHK-IS-INVALID
+               MOVE '4011' TO RETURN-STATUS
+               MOVE 'INVALID CUSTOMER NUMBER' TO RETURN-MSG
+           ELSE
+               IF NUMBER-OF-ACCOUNTS < 1 OR NUMBER-OF-ACCOUNTS > 50
+                   MOVE '4014' TO RETURN-STATUS
+                   MOVE 'INVALID NUMBER OF ACCOUNTS' TO RETURN-MSG
+               ELSE
+                   PERFORM VARYING WS-SUB FROM 1 BY 1
+                           UNTIL WS-SUB > NUMBER-OF-ACCOUNTS
+                       PERFORM VALIDATE-ONE-ACCOUNT
+                   END-PERFORM
+
+                   IF ANY-ENTRY-FAILED
+                       MOVE '4001' TO RETURN-STATUS
+                       MOVE 'ONE OR MORE ACCOUNTS FAILED - NONE UPDATED'
+                           TO RETURN-MSG
+                       PERFORM VARYING WS-SUB FROM 1 BY 1
+                               UNTIL WS-SUB > NUMBER-OF-ACCOUNTS
+                           PERFORM MARK-NOT-UPDATED-IF-VALID
+                       END-PERFORM
+                   ELSE
+                       PERFORM VARYING WS-SUB FROM 1 BY 1
+                               UNTIL WS-SUB > NUMBER-OF-ACCOUNTS
+                           PERFORM COMMIT-ONE-ACCOUNT
+                       END-PERFORM
+
+                       IF ANY-ENTRY-FAILED
+                           EXEC CICS SYNCPOINT ROLLBACK
+                           END-EXEC
+                           MOVE '4001' TO RETURN-STATUS
+                           MOVE 'UPDATE FAILED - BATCH ROLLED BACK'
+                               TO RETURN-MSG
+                           PERFORM VARYING WS-SUB FROM 1 BY 1
+                                   UNTIL WS-SUB > NUMBER-OF-ACCOUNTS
+                               PERFORM MARK-ROLLED-BACK-IF-UPDATED
+                           END-PERFORM
+                       ELSE
+                           EXEC CICS SYNCPOINT
+                           END-EXEC
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+       VALIDATE-ONE-ACCOUNT.
+           MOVE ACCT-NUMBER OF ACCOUNT-DETAILS (WS-SUB)
+               TO ACCT-NUMBER OF ACCOUNT-RESULTS (WS-SUB)
+
+           EXEC CICS READ
+               FILE('ACCTMSTR')
+               INTO(ACCOUNT-MASTER-RECORD)
+               RIDFLD(ACCT-NUMBER OF ACCOUNT-DETAILS (WS-SUB))
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '4004' TO ACCT-RETURN-STATUS (WS-SUB)
+               MOVE 'ACCOUNT NOT FOUND' TO ACCT-RETURN-MSG (WS-SUB)
+               MOVE 'Y' TO WS-ANY-FAILURE
+           ELSE
+               IF CUST-NO OF ACCOUNT-MASTER-RECORD
+                       NOT = CUST-NO OF ACCOUNT-UPDATE-IN
+                   MOVE '4005' TO ACCT-RETURN-STATUS (WS-SUB)
+                   MOVE 'ACCOUNT DOES NOT BELONG TO CUSTOMER'
+                       TO ACCT-RETURN-MSG (WS-SUB)
+                   MOVE 'Y' TO WS-ANY-FAILURE
+               ELSE
+                   MOVE '0000' TO ACCT-RETURN-STATUS (WS-SUB)
+                   MOVE 'VALIDATED' TO ACCT-RETURN-MSG (WS-SUB)
+               END-IF
+           END-IF.
+
+       MARK-NOT-UPDATED-IF-VALID.
+           IF ACCT-RETURN-STATUS (WS-SUB) = '0000'
+               MOVE '4012' TO ACCT-RETURN-STATUS (WS-SUB)
+               MOVE 'NOT UPDATED - BATCH REJECTED'
+                   TO ACCT-RETURN-MSG (WS-SUB)
+           END-IF.
+
+       COMMIT-ONE-ACCOUNT.
+           EXEC CICS READ
+               FILE('ACCTMSTR')
+               INTO(ACCOUNT-MASTER-RECORD)
+               RIDFLD(ACCT-NUMBER OF ACCOUNT-DETAILS (WS-SUB))
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '4006' TO ACCT-RETURN-STATUS (WS-SUB)
+               MOVE 'UPDATE FAILED' TO ACCT-RETURN-MSG (WS-SUB)
+               MOVE 'Y' TO WS-ANY-FAILURE
+           ELSE
+               MOVE BALANCE OF ACCOUNT-MASTER-RECORD
+                   TO WS-BALANCE-BEFORE
+               MOVE OVERDRAFT OF ACCOUNT-MASTER-RECORD
+                   TO WS-OVERDRAFT-BEFORE
+
+               MOVE BALANCE OF ACCOUNT-DETAILS (WS-SUB)
+                   TO BALANCE OF ACCOUNT-MASTER-RECORD
+               MOVE OVERDRAFT OF ACCOUNT-DETAILS (WS-SUB)
+                   TO OVERDRAFT OF ACCOUNT-MASTER-RECORD
+
+               COMPUTE WS-BALANCE-DELTA =
+                   BALANCE OF ACCOUNT-MASTER-RECORD - WS-BALANCE-BEFORE
+               COMPUTE WS-OVERDRAFT-DELTA =
+                   OVERDRAFT OF ACCOUNT-MASTER-RECORD
+                       - WS-OVERDRAFT-BEFORE
+
+               MOVE LAST-POSTING-SEQ OF ACCOUNT-MASTER-RECORD
+                   TO WS-POSTING-SEQ-BASE
+               MOVE 0 TO WS-NUM-POSTINGS
+               IF WS-BALANCE-DELTA NOT = 0
+                   ADD 1 TO WS-NUM-POSTINGS
+               END-IF
+               IF WS-OVERDRAFT-DELTA NOT = 0
+                   ADD 1 TO WS-NUM-POSTINGS
+               END-IF
+               ADD WS-NUM-POSTINGS
+                   TO LAST-POSTING-SEQ OF ACCOUNT-MASTER-RECORD
+
+               EXEC CICS REWRITE
+                   FILE('ACCTMSTR')
+                   FROM(ACCOUNT-MASTER-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '4006' TO ACCT-RETURN-STATUS (WS-SUB)
+                   MOVE 'UPDATE FAILED' TO ACCT-RETURN-MSG (WS-SUB)
+                   MOVE 'Y' TO WS-ANY-FAILURE
+               ELSE
+                   MOVE '0000' TO ACCT-RETURN-STATUS (WS-SUB)
+                   MOVE 'UPDATED OK' TO ACCT-RETURN-MSG (WS-SUB)
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF WS-BALANCE-DELTA NOT = 0
+                       ADD 1 TO WS-POSTING-SEQ-BASE
+                       MOVE WS-BALANCE-DELTA TO WS-HIST-AMOUNT
+                       MOVE 'BALANCE UPDATE' TO WS-HIST-DESC
+                       PERFORM WRITE-HISTORY-POSTING
+                   END-IF
+                   IF WS-OVERDRAFT-DELTA NOT = 0
+                      AND ACCT-RETURN-STATUS (WS-SUB) = '0000'
+                       ADD 1 TO WS-POSTING-SEQ-BASE
+                       MOVE WS-OVERDRAFT-DELTA TO WS-HIST-AMOUNT
+                       MOVE 'OVERDRAFT UPDATE' TO WS-HIST-DESC
+                       PERFORM WRITE-HISTORY-POSTING
+                   END-IF
+               END-IF
+           END-IF.
+
+       MARK-ROLLED-BACK-IF-UPDATED.
+           IF ACCT-RETURN-STATUS (WS-SUB) = '0000'
+              OR ACCT-RETURN-STATUS (WS-SUB) = '4015'
+               MOVE '4013' TO ACCT-RETURN-STATUS (WS-SUB)
+               MOVE 'UPDATE ROLLED BACK' TO ACCT-RETURN-MSG (WS-SUB)
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE EIBOPID TO AUD-OPERATOR-ID
+           MOVE EIBTRMID TO AUD-TERMINAL-ID
+           MOVE CUST-NO OF ACCOUNT-UPDATE-IN TO AUD-CUST-NO
+           MOVE ACCT-NUMBER OF ACCOUNT-DETAILS (WS-SUB)
+               TO AUD-ACCT-NUMBER
+           MOVE WS-BALANCE-BEFORE TO AUD-BALANCE-BEFORE
+           MOVE BALANCE OF ACCOUNT-MASTER-RECORD TO AUD-BALANCE-AFTER
+           MOVE WS-OVERDRAFT-BEFORE TO AUD-OVERDRAFT-BEFORE
+           MOVE OVERDRAFT OF ACCOUNT-MASTER-RECORD
+               TO AUD-OVERDRAFT-AFTER
+
+           EXEC CICS WRITE
+               FILE('ACCTAUD')
+               FROM(ACCOUNT-AUDIT-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       WRITE-HISTORY-POSTING.
+           MOVE ACCT-NUMBER OF ACCOUNT-DETAILS (WS-SUB)
+               TO ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+           MOVE WS-POSTING-SEQ-BASE
+               TO POSTING-SEQ-NO OF ACCOUNT-HISTORY-RECORD
+           MOVE CUST-NO OF ACCOUNT-UPDATE-IN
+               TO CUST-NO OF ACCOUNT-HISTORY-RECORD
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO POSTING-DATE OF ACCOUNT-HISTORY-RECORD
+           MOVE WS-HIST-AMOUNT
+               TO POSTING-AMOUNT OF ACCOUNT-HISTORY-RECORD
+           MOVE WS-HIST-DESC
+               TO POSTING-DESC OF ACCOUNT-HISTORY-RECORD
+
+           EXEC CICS WRITE
+               FILE('ACCTHST')
+               FROM(ACCOUNT-HISTORY-RECORD)
+               RIDFLD(HIST-KEY OF ACCOUNT-HISTORY-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '4015' TO ACCT-RETURN-STATUS (WS-SUB)
+               MOVE 'HISTORY POSTING FAILED' TO ACCT-RETURN-MSG (WS-SUB)
+               MOVE 'Y' TO WS-ANY-FAILURE
+           END-IF.
