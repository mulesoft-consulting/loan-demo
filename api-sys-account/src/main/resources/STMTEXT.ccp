@@ -0,0 +1,11 @@
+       01 STATEMENT-EXTRACT-RECORD.
+         02 STMT-REC-TYPE           PIC X(1).
+           88 STMT-HEADER-REC       VALUE 'H'.
+           88 STMT-DETAIL-REC       VALUE 'D'.
+           88 STMT-TRAILER-REC      VALUE 'T'.
+           88 STMT-EXCEPTION-REC    VALUE 'X'.
+         02 STMT-CUST-NO            PIC X(8).
+         02 STMT-ACCT-NUMBER        PIC X(8).
+         02 STMT-POSTING-DATE       PIC 9(8).
+         02 STMT-POSTING-DESC       PIC X(30).
+         02 STMT-AMOUNT             PIC S9(7)V99.
