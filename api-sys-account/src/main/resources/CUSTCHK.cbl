@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCHK.
+
+      *    Shared customer-number check-digit validator, called by
+      *    every program that accepts a CUST-NO from outside (ACCTCUR,
+      *    ACCTUPD, ACCTNEW, ACCTCLS). Recomputes a modulus-11
+      *    weighted check digit over the 7-digit base (weights 8 down
+      *    to 2, left to right) and compares it to the caller-supplied
+      *    check digit, which catches single-digit and adjacent-digit
+      *    transposition errors.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-NO-BASE-WORK       PIC 9(7).
+       01 WS-DIGIT-TABLE REDEFINES WS-CUST-NO-BASE-WORK.
+           02 WS-DIGIT                OCCURS 7 TIMES PIC 9.
+       01 WS-WEIGHT-TABLE             PIC X(7) VALUE '8765432'.
+       01 WS-WEIGHTS REDEFINES WS-WEIGHT-TABLE.
+           02 WS-WEIGHT                OCCURS 7 TIMES PIC 9.
+       01 WS-SUB                      PIC S9(4) COMP.
+       01 WS-SUM                      PIC S9(4) COMP VALUE 0.
+       01 WS-REMAINDER                PIC S9(4) COMP.
+       01 WS-CHECK-CALC               PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+       01 LK-CUST-NO-BASE             PIC 9(7).
+       01 LK-CUST-NO-CHECK-DIGIT      PIC 9(1).
+           COPY CUSTCHK.
+
+       PROCEDURE DIVISION USING LK-CUST-NO-BASE
+                                LK-CUST-NO-CHECK-DIGIT
+                                CUSTCHK-RESPONSE.
+       MAIN-PARA.
+           MOVE LK-CUST-NO-BASE TO WS-CUST-NO-BASE-WORK
+           MOVE 0 TO WS-SUM
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 7
+               COMPUTE WS-SUM = WS-SUM
+                   + (WS-DIGIT (WS-SUB) * WS-WEIGHT (WS-SUB))
+           END-PERFORM
+
+           COMPUTE WS-REMAINDER = FUNCTION MOD(WS-SUM, 11)
+           COMPUTE WS-CHECK-CALC = 11 - WS-REMAINDER
+           IF WS-CHECK-CALC = 11
+               MOVE 0 TO WS-CHECK-CALC
+           END-IF
+
+      *    A computed check digit of 10 has no single-digit
+      *    representation; customer numbers whose base would compute
+      *    to 10 are never issued, so there is no valid check digit
+      *    that passes here and the number is always rejected.
+           IF WS-CHECK-CALC = 10
+              OR WS-CHECK-CALC NOT = LK-CUST-NO-CHECK-DIGIT
+               SET CUSTCHK-IS-INVALID TO TRUE
+           ELSE
+               SET CUSTCHK-IS-VALID TO TRUE
+           END-IF
+
+           GOBACK.
