@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTNEW.
+
+      *    Opens a brand-new account number under a customer's
+      *    portfolio. Writes a new ACCOUNT-MASTER-RECORD with
+      *    ACCOUNT-STATUS set to open, the caller-supplied OPEN-DATE,
+      *    and the starting BALANCE; OVERDRAFT and CLOSE-DATE start at
+      *    zero. ACCT-NUMBER must not already exist on ACCTMSTR.
+      *    CUST-NO's check digit is validated before the account is
+      *    opened.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                    PIC S9(8) COMP.
+           COPY ACCTMST.
+           COPY ACCTHST.
+           COPY CUSTCHK.
+
+       LINKAGE SECTION.
+           COPY ACCTNEW.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE SPACES TO RETURN-MSG
+           MOVE '0000' TO RETURN-STATUS
+
+           IF CUST-NO-BASE OF ACCOUNT-OPEN-IN IS NOT NUMERIC
+               SET CUSTCHK-IS-INVALID TO TRUE
+           ELSE
+               CALL 'CUSTCHK' USING CUST-NO-BASE OF ACCOUNT-OPEN-IN
+                                CUST-NO-CHECK-DIGIT OF ACCOUNT-OPEN-IN
+                                CUSTCHK-RESPONSE
+           END-IF
+
+           IF CUSTCHK-IS-INVALID
+               MOVE '4011' TO RETURN-STATUS
+               MOVE 'INVALID CUSTOMER NUMBER' TO RETURN-MSG
+           ELSE
+               MOVE ACCT-NUMBER OF ACCOUNT-OPEN-IN
+                   TO ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+               MOVE CUST-NO OF ACCOUNT-OPEN-IN
+                   TO CUST-NO OF ACCOUNT-MASTER-RECORD
+               MOVE OPENING-BALANCE TO BALANCE OF ACCOUNT-MASTER-RECORD
+               MOVE 0 TO OVERDRAFT OF ACCOUNT-MASTER-RECORD
+               SET ACCOUNT-IS-OPEN TO TRUE
+               MOVE OPEN-DATE OF ACCOUNT-OPEN-IN
+                   TO OPEN-DATE OF ACCOUNT-MASTER-RECORD
+               MOVE 0 TO CLOSE-DATE OF ACCOUNT-MASTER-RECORD
+               MOVE 1 TO LAST-POSTING-SEQ OF ACCOUNT-MASTER-RECORD
+
+               EXEC CICS WRITE
+                   FILE('ACCTMSTR')
+                   FROM(ACCOUNT-MASTER-RECORD)
+                   RIDFLD(ACCT-NUMBER OF ACCOUNT-MASTER-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(DUPKEY) OR WS-RESP = DFHRESP(DUPREC)
+                   MOVE '4007' TO RETURN-STATUS
+                   MOVE 'ACCOUNT NUMBER ALREADY IN USE' TO RETURN-MSG
+               ELSE
+                   IF WS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE '4008' TO RETURN-STATUS
+                       MOVE 'ACCOUNT OPEN FAILED' TO RETURN-MSG
+                   ELSE
+                       MOVE '0000' TO RETURN-STATUS
+                       MOVE 'ACCOUNT OPENED OK' TO RETURN-MSG
+                       PERFORM WRITE-OPENING-POSTING
+                   END-IF
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+       WRITE-OPENING-POSTING.
+           MOVE ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+               TO ACCT-NUMBER OF ACCOUNT-HISTORY-RECORD
+           MOVE 1 TO POSTING-SEQ-NO OF ACCOUNT-HISTORY-RECORD
+           MOVE CUST-NO OF ACCOUNT-MASTER-RECORD
+               TO CUST-NO OF ACCOUNT-HISTORY-RECORD
+           MOVE FUNCTION CURRENT-DATE (1:8)
+               TO POSTING-DATE OF ACCOUNT-HISTORY-RECORD
+           MOVE OPENING-BALANCE
+               TO POSTING-AMOUNT OF ACCOUNT-HISTORY-RECORD
+           MOVE 'ACCOUNT OPENED'
+               TO POSTING-DESC OF ACCOUNT-HISTORY-RECORD
+
+           EXEC CICS WRITE
+               FILE('ACCTHST')
+               FROM(ACCOUNT-HISTORY-RECORD)
+               RIDFLD(HIST-KEY OF ACCOUNT-HISTORY-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '4016' TO RETURN-STATUS
+               MOVE 'ACCOUNT OPENED BUT HISTORY POSTING FAILED'
+                   TO RETURN-MSG
+           END-IF.
