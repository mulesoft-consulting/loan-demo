@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCUR.
+
+      *    Returns the ACCOUNT-DETAILS for every account owned by
+      *    CUST-NO-IN. Browses the ACCTCUNO alternate index path
+      *    (account master keyed by CUST-NO) so a customer with more
+      *    than 50 accounts is not silently truncated: if more remain
+      *    after filling the table, MORE-ACCOUNTS-EXIST is set and
+      *    NEXT-ACCT-NUMBER tells the caller where to resume by
+      *    sending it back in START-ACCT-NUMBER on the next call.
+      *    CUST-NO-IN's check digit is validated before the browse
+      *    starts, to catch a mistyped/transposed customer number.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                    PIC S9(8) COMP.
+       01 WS-BROWSE-KEY.
+           02 WS-BROWSE-CUST-NO      PIC X(8).
+           02 WS-BROWSE-ACCT-NUMBER  PIC X(8).
+       01 WS-MAX-ACCOUNTS            PIC S9(4) COMP VALUE 50.
+       01 WS-BROWSE-DONE             PIC X VALUE 'N'.
+           88 BROWSE-IS-DONE         VALUE 'Y'.
+           COPY ACCTMST.
+           COPY CUSTCHK.
+
+       LINKAGE SECTION.
+           COPY ACCTCUR.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO NUMBER-OF-ACCOUNTS
+           MOVE 'N' TO MORE-ACCOUNTS-IND
+           MOVE LOW-VALUES TO NEXT-ACCT-NUMBER
+           MOVE 'N' TO WS-BROWSE-DONE
+           MOVE SPACES TO RETURN-MSG
+           MOVE '0000' TO RETURN-STATUS
+
+           IF CUST-NO-IN-BASE IS NOT NUMERIC
+               SET CUSTCHK-IS-INVALID TO TRUE
+           ELSE
+               CALL 'CUSTCHK' USING CUST-NO-IN-BASE
+                                 CUST-NO-IN-CHECK-DIGIT
+                                 CUSTCHK-RESPONSE
+           END-IF
+
+           IF CUSTCHK-IS-INVALID
+               MOVE '4011' TO RETURN-STATUS
+               MOVE 'INVALID CUSTOMER NUMBER' TO RETURN-MSG
+           ELSE
+               MOVE CUST-NO-IN TO WS-BROWSE-CUST-NO
+               MOVE START-ACCT-NUMBER TO WS-BROWSE-ACCT-NUMBER
+
+               EXEC CICS STARTBR
+                   FILE('ACCTCUNO')
+                   RIDFLD(WS-BROWSE-KEY)
+                   GTEQ
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NOTFND)
+                   MOVE 'N' TO WS-BROWSE-DONE
+               ELSE
+                   IF WS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE '4017' TO RETURN-STATUS
+                       MOVE 'ACCOUNT BROWSE FAILED' TO RETURN-MSG
+                       MOVE 'N' TO WS-BROWSE-DONE
+                   ELSE
+                       PERFORM UNTIL BROWSE-IS-DONE
+                           PERFORM READ-NEXT-ACCOUNT
+                       END-PERFORM
+
+                       EXEC CICS ENDBR
+                           FILE('ACCTCUNO')
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+       READ-NEXT-ACCOUNT.
+           EXEC CICS READNEXT
+               FILE('ACCTCUNO')
+               INTO(ACCOUNT-MASTER-RECORD)
+               RIDFLD(WS-BROWSE-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-BROWSE-DONE
+           ELSE
+               IF CUST-NO OF ACCOUNT-MASTER-RECORD NOT = CUST-NO-IN
+                   MOVE 'Y' TO WS-BROWSE-DONE
+               ELSE
+                   IF NUMBER-OF-ACCOUNTS >= WS-MAX-ACCOUNTS
+                       SET MORE-ACCOUNTS-EXIST TO TRUE
+                       MOVE ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+                           TO NEXT-ACCT-NUMBER
+                       MOVE 'Y' TO WS-BROWSE-DONE
+                   ELSE
+                       ADD 1 TO NUMBER-OF-ACCOUNTS
+                       MOVE ACCT-NUMBER OF ACCOUNT-MASTER-RECORD
+                           TO ACCT-NUMBER OF ACCOUNT-DETAILS
+                               (NUMBER-OF-ACCOUNTS)
+                       MOVE BALANCE OF ACCOUNT-MASTER-RECORD
+                           TO BALANCE OF ACCOUNT-DETAILS
+                               (NUMBER-OF-ACCOUNTS)
+                       MOVE OVERDRAFT OF ACCOUNT-MASTER-RECORD
+                           TO OVERDRAFT OF ACCOUNT-DETAILS
+                               (NUMBER-OF-ACCOUNTS)
+                   END-IF
+               END-IF
+           END-IF.
